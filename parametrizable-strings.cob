@@ -1,15 +1,211 @@
+      *=================================================================
+      *    PARMSTR
       *    THESE PARAGRAPHS ALLOW YOU TO USE PARAMETRIZABLE STRINGS
-      *    REPLACING THE PARAMETERS WITH WHICHEVER VALUES ARE RELEVANT 
-      *    TO EACH STRING. THIS COULD BE USED FOR EXAMPLE, TO BUILD 
-      *    EMAILS OR SMSs FROM A COBOL BACK-END, PREVENTING THE LEAK OF 
+      *    REPLACING THE PARAMETERS WITH WHICHEVER VALUES ARE RELEVANT
+      *    TO EACH STRING. THIS COULD BE USED FOR EXAMPLE, TO BUILD
+      *    EMAILS OR SMSs FROM A COBOL BACK-END, PREVENTING THE LEAK OF
       *    SENTITIVE INFORMATION.
-      *    ALL VARIABLES AND PARAGRAPHS NEEDED TO IMPLEMENT THE 
+      *    ALL VARIABLES AND PARAGRAPHS NEEDED TO IMPLEMENT THE
       *    FUNCTIONALITY ARE INCLUDED BELOW. SOME VALUES (eg. LEGTHs,
       *    DBM functions) MAY NEED TO BE ADJUSTED.
+      *=================================================================
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    PARMSTR.
+       AUTHOR.        E SOSA.
+       INSTALLATION.  DATA PROCESSING - NOTICES.
+       DATE-WRITTEN.  01/14/2019.
+       DATE-COMPILED.
+      *=================================================================
+      *    MODIFICATION HISTORY
+      *    DATE       INIT  DESCRIPTION
+      *    01/14/2019 ES    ORIGINAL VARCHAR EDITING ROUTINE
+      *    08/08/2026 ES    ADDED BATCH DRIVER SO A FILE OF ROW
+      *                     IDENTIFIERS CAN BE RUN IN ONE PASS INSTEAD
+      *                     OF ONE RECORD AT A TIME
+      *    08/08/2026 ES    STRING3 NOW COMES FROM ITS OWN <c> TAG
+      *                     INSTEAD OF DUPLICATING <b>; num_sections
+      *                     CONTROLS HOW MANY TAGGED SECTIONS A
+      *                     TEMPLATE ACTUALLY USES
+      *    08/08/2026 ES    SQLCODE 100 AND INCOMPLETE TEMPLATES NOW
+      *                     SUSPEND THE ROW TO A SUSPENSE REPORT
+      *                     INSTEAD OF ABENDING THE WHOLE RUN
+      *    08/08/2026 ES    @NN SUBSTITUTION VALUES NOW COME FROM
+      *                     BUSINESS-FILE VIA A FIELD-TO-@NN MAP
+      *                     INSTEAD OF HARDCODED LITERALS
+      *    08/08/2026 ES    WS-SUBTITUTION-TBL IS NOW SEARCHED BY @NN
+      *                     CODE INSTEAD OF BY FIXED TABLE POSITION
+      *    08/08/2026 ES    ADDED OVERFLOW DETECTION AGAINST THE
+      *                     400-BYTE STRING BUFFER - A SECTION THAT
+      *                     WOULD BE TRUNCATED IS SUSPENDED, NOT SENT
+      *    08/08/2026 ES    ADDED DELIVERY-FILE SO COMPLETED MESSAGES
+      *                     ARE HANDED OFF TO THE EMAIL/SMS GATEWAY
+      *    08/08/2026 ES    ADDED CHANNEL-AWARE FORMATTING - HTML-
+      *                     ESCAPING FOR EMAIL, 160-CHARACTER
+      *                     SEGMENTATION FOR SMS
+      *    08/08/2026 ES    ADDED AUDIT-FILE LOGGING EVERY MESSAGE
+      *                     BUILT AND EVERY ERROR RAISED
+      *    08/09/2026 ES    table_name TEMPLATES ARE NOW EFFECTIVE-DATED.
+      *                     2000-GET-EDITABLE-MSG SELECTS THE VERSION
+      *                     ACTIVE ON AN AS-OF DATE (DEFAULT TODAY,
+      *                     OVERRIDABLE PER ROW IN ROWID-FILE) SO A
+      *                     REPRINT REPRODUCES THE WORDING AS ORIGINALLY
+      *                     SENT
+      *    08/10/2026 ES    HARDENING PASS: @-SCAN NOW ADVANCES PAST
+      *                     EACH SUBSTITUTED VALUE INSTEAD OF RE-
+      *                     SCANNING FROM BYTE 1 (A LEGAL-TEXT VALUE
+      *                     CONTAINING '@' NO LONGER GETS MISREAD AS A
+      *                     PLACEHOLDER); BUSINESS-FILE IS NOW CHECKED
+      *                     FOR ROW-IDENTIFIER SYNC AGAINST ROWID-FILE;
+      *                     DELIVERY RECORDS FOR A ROW ARE NOW BUFFERED
+      *                     AND ONLY WRITTEN ONCE EVERY SECTION BUILDS
+      *                     CLEAN, SO A LATER SECTION'S REJECTION CAN
+      *                     NO LONGER LEAVE A PARTIAL NOTICE IN
+      *                     DELIVERY-FILE; EMAIL BODIES ARE NOW
+      *                     SEGMENTED INTO DELIVERY-FILE-SIZED CHUNKS
+      *                     LIKE SMS INSTEAD OF ONE UNBOUNDED MOVE, AND
+      *                     THE ESCAPE PASS NOW GUARDS ITS OWN WORK AREA
+      *                     WITH ON OVERFLOW; WS-FIELD-MAP-TBL LOAD NOW
+      *                     GUARDS ITS 500-ENTRY CEILING; A TEMPLATE
+      *                     VERSION WITH NO effective_start_date IS NOW
+      *                     TREATED AS ALWAYS EFFECTIVE, THE SAME AS AN
+      *                     OPEN-ENDED effective_end_date
+      *    08/11/2026 ES    <b>/<c> TAGS ARE NOW EXTRACTED WITH A CASE
+      *                     GUARD SO A 1- OR 2-SECTION TEMPLATE THAT
+      *                     TRULY OMITS THE UNUSED TAGS DOESN'T ABEND
+      *                     THE BATCH; BUSINESS-FILE-SHORT NOW HAS ITS
+      *                     OWN REASON CODE INSTEAD OF SHARING ONE WITH
+      *                     STRING TRUNCATION, AND REPORTS THE ROW
+      *                     IDENTIFIER THAT ACTUALLY LACKS A RECORD
+      *                     INSTEAD OF THE ONE JUST FINISHED;
+      *                     WS-SUBTITUTION-TBL LOADING NOW GUARDS ITS
+      *                     OWN CEILING; A SECTION WHOSE @NN LIST
+      *                     OVERFLOWS THE AUDIT WORK AREA NOW FLAGS
+      *                     THE AUDIT RECORD AS INCOMPLETE RATHER THAN
+      *                     SILENTLY DROPPING THE REST OF THE LIST
+      *=================================================================
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ROWID-FILE     ASSIGN TO "ROWIDIN"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT SUSPENSE-FILE  ASSIGN TO "SUSPOUT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT BUSINESS-FILE  ASSIGN TO "BUSDATA"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT FIELD-MAP-FILE ASSIGN TO "FLDMAP"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT DELIVERY-FILE  ASSIGN TO "DLVROUT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT AUDIT-FILE     ASSIGN TO "AUDITOUT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ROWID-FILE
+           RECORDING MODE IS F.
+       01  ROWID-REC.
+           05  RID-ROW-IDENTIFIER        PIC X(50).
+           05  FILLER                    PIC X(01).
+      *    OPTIONAL "AS-OF" DATE (YYYYMMDD) THIS ROW IS BEING RUN FOR -
+      *    A REPRINT OF A HISTORICAL BATCH CARRIES THE ORIGINAL SEND
+      *    DATE HERE SO IT PICKS UP THE table_name VERSION THAT WAS
+      *    ACTUALLY IN EFFECT THEN. SPACES MEANS "TODAY".
+           05  RID-AS-OF-DATE            PIC X(08).
 
+      *    SUSPENSE/REJECT REPORT. ANY ROW IDENTIFIER THAT CANNOT BE
+      *    TURNED INTO A MESSAGE (TEMPLATE NOT FOUND, TEMPLATE
+      *    INCOMPLETE, BUILT STRING WOULD OVERFLOW) IS WRITTEN HERE SO
+      *    THE REST OF THE BATCH CAN KEEP RUNNING.
+       FD  SUSPENSE-FILE
+           RECORDING MODE IS F.
+       01  SUSP-REC.
+           05  SUSP-ROW-IDENTIFIER       PIC X(50).
+           05  FILLER                    PIC X(01) VALUE SPACE.
+           05  SUSP-REASON-COD           PIC 9(02).
+           05  FILLER                    PIC X(01) VALUE SPACE.
+           05  SUSP-REASON-TXT           PIC X(40).
+           05  FILLER                    PIC X(01) VALUE SPACE.
+           05  SUSP-SQLCODE              PIC S9(9).
+           05  FILLER                    PIC X(01) VALUE SPACE.
+           05  SUSP-STRING-NUM           PIC 9(01).
+           05  FILLER                    PIC X(01) VALUE SPACE.
+           05  SUSP-TIMESTAMP            PIC X(19).
+
+      *    BUSINESS/CUSTOMER DATA FOR THE NOTICE CURRENTLY BEING BUILT.
+      *    ONE RECORD PER ROW IDENTIFIER, READ IN STEP WITH ROWID-FILE.
+      *    THIS IS WHAT FEEDS THE @NN SUBSTITUTIONS - SWAP THE FILE AND
+      *    THE MAPPING IN FIELD-MAP-FILE TO REUSE THE SAME REPLACE
+      *    ENGINE FOR A DIFFERENT BUSINESS FLOW.
+       FD  BUSINESS-FILE
+           RECORDING MODE IS F.
+       01  BUS-REC.
+           05  BUS-ROW-IDENTIFIER        PIC X(50).
+           05  BUS-CUST-NAME             PIC X(40).
+           05  BUS-ACCOUNT-NUM           PIC X(20).
+           05  BUS-BALANCE               PIC 9(09)V99.
+           05  BUS-DUE-DATE              PIC X(08).
+           05  BUS-LEGAL-TEXT            PIC X(80).
+           05  BUS-EMAIL-ADDR            PIC X(60).
+           05  BUS-PHONE-NUM             PIC X(15).
+
+      *    FIELD-TO-@NN MAP. ONE ENTRY PER (ROW IDENTIFIER, @NN) PAIR,
+      *    NAMING THE BUS-REC FIELD THAT SUPPLIES THE SUBSTITUTION
+      *    VALUE. LOADED INTO WS-FIELD-MAP-TBL AT STARTUP.
+       FD  FIELD-MAP-FILE
+           RECORDING MODE IS F.
+       01  MAP-REC.
+           05  MAP-ROW-IDENTIFIER        PIC X(50).
+           05  MAP-SUB-IX                PIC X(03).
+           05  MAP-FIELD-NAME            PIC X(15).
+
+      *    OUTBOUND DELIVERY FILE. ONE RECORD PER COMPLETED SECTION,
+      *    OR SEVERAL PER SECTION WHEN THE CHANNEL SEGMENTS THE TEXT
+      *    (EG. SMS, EMAIL), READY TO BE PICKED UP BY WHATEVER SENDS
+      *    EMAIL/SMS/OTHER CHANNEL TRAFFIC.
+       FD  DELIVERY-FILE
+           RECORDING MODE IS F.
+       01  DLV-REC.
+           05  DLV-ROW-IDENTIFIER        PIC X(50).
+           05  FILLER                    PIC X(01) VALUE SPACE.
+           05  DLV-STRING-NUM            PIC 9(01).
+           05  FILLER                    PIC X(01) VALUE SPACE.
+           05  DLV-CHANNEL               PIC X(05).
+           05  FILLER                    PIC X(01) VALUE SPACE.
+           05  DLV-SEG-NUM               PIC 9(02).
+           05  FILLER                    PIC X(01) VALUE SPACE.
+           05  DLV-RECIPIENT             PIC X(60).
+           05  FILLER                    PIC X(01) VALUE SPACE.
+           05  DLV-MSG-TEXT              PIC X(400).
+
+      *    AUDIT LOG. ONE RECORD PER MESSAGE SECTION SUCCESSFULLY BUILT
+      *    AND ONE PER ERROR RAISED (TEMPLATE NOT FOUND/INCOMPLETE,
+      *    TRUNCATION, FATAL SQLCODE), SO THE WHOLE RUN CAN BE
+      *    RECONSTRUCTED AFTERWARDS.
+       FD  AUDIT-FILE
+           RECORDING MODE IS F.
+       01  AUD-REC.
+           05  AUD-ROW-IDENTIFIER        PIC X(50).
+           05  FILLER                    PIC X(01) VALUE SPACE.
+           05  AUD-EVENT-TYP             PIC X(08).
+           05  FILLER                    PIC X(01) VALUE SPACE.
+           05  AUD-STRING-NUM            PIC 9(01).
+           05  FILLER                    PIC X(01) VALUE SPACE.
+           05  AUD-SQLCODE               PIC S9(9).
+           05  FILLER                    PIC X(01) VALUE SPACE.
+           05  AUD-SUBS-APPLIED          PIC X(100).
+           05  FILLER                    PIC X(01) VALUE SPACE.
+           05  AUD-DETAIL                PIC X(400).
+           05  FILLER                    PIC X(01) VALUE SPACE.
+           05  AUD-TIMESTAMP             PIC X(19).
 
       *=================================================================
-      *                  WORKING-STORAGE SECTION                        
+      *                  WORKING-STORAGE SECTION
       *=================================================================
        WORKING-STORAGE SECTION.
 
@@ -23,16 +219,159 @@
            05  WS-STRING3.
                49  WS-STRING3-L             PIC S9(4) COMP.
                49  WS-STRING3-T             PIC X(400).
-        
+
+      *    NUMBER OF TAGGED SECTIONS (<a>, <b>, <c>) THIS TEMPLATE
+      *    ACTUALLY CARRIES. DRIVEN FROM table_name SO A TEMPLATE CAN
+      *    USE 1, 2 OR 3 SECTIONS WITHOUT CHANGING THIS PROGRAM.
+       77  WS-NUM-SECTIONS                  PIC 9(01) VALUE 3.
+       77  WS-INCOMPLETE-SW                 PIC 9(01) VALUE 0.
+           88  WS-INCOMPLETE-Y                         VALUE 1.
+           88  WS-INCOMPLETE-N                         VALUE 0.
+
+      *    DELIVERY CHANNEL FOR THIS TEMPLATE, ALSO DRIVEN FROM
+      *    table_name. CONTROLS WHICH BUS-REC FIELD IS USED AS THE
+      *    RECIPIENT AND HOW THE COMPLETED TEXT IS FORMATTED BEFORE
+      *    DELIVERY.
+       77  WS-CHANNEL                       PIC X(05) VALUE SPACES.
+       77  WS-RECIPIENT                     PIC X(60) VALUE SPACES.
+
+      *    HTML-ESCAPING WORK AREA FOR EMAIL-CHANNEL SECTIONS. SIZED TO
+      *    THE WORST CASE (EVERY ONE OF THE 400 SOURCE BYTES BEING A
+      *    '"' CHARACTER, WHICH EXPANDS TO THE LONGEST ENTITY, &quot;,
+      *    AT 6 BYTES). 2397-ESCAPE-ONE-CHAR STILL GUARDS THIS WITH AN
+      *    ON OVERFLOW CLAUSE RATHER THAN TRUSTING THE SIZING ALONE.
+       01  WS-HTML-ESCAPE-AREA.
+           05  WS-HTML-ESC-L                 PIC S9(4) COMP VALUE 0.
+           05  WS-HTML-ESC-T                 PIC X(2400) VALUE SPACES.
+       77  WS-HTML-TEMP-T                    PIC X(2400) VALUE SPACES.
+       77  WS-HTML-SRC-IX                    PIC 9(04) VALUE 0.
+       77  WS-HTML-ONE-CHAR                  PIC X(01) VALUE SPACE.
+       77  WS-HTML-ENTITY-T                  PIC X(06) VALUE SPACES.
+       77  WS-HTML-ENTITY-L                  PIC S9(4) COMP VALUE 0.
+
+      *    SMS-CHANNEL SEGMENTATION WORK AREA. A COMPLETED SECTION OVER
+      *    160 CHARACTERS IS SPLIT INTO SEVERAL DELIVERY RECORDS, ONE
+      *    PER SMS SEGMENT.
+       77  WS-SMS-SEG-NUM                    PIC 9(02) VALUE 0.
+       77  WS-SMS-OFFSET                     PIC 9(04) VALUE 0.
+       77  WS-SMS-SEG-LEN                    PIC 9(04) VALUE 0.
+       77  WS-SMS-MAX-SEG-LEN                PIC 9(03) VALUE 160.
+
+      *    EMAIL-CHANNEL SEGMENTATION WORK AREA. AN HTML-ESCAPED SECTION
+      *    OVER DLV-MSG-TEXT'S 400 BYTES IS SPLIT INTO SEVERAL DELIVERY
+      *    RECORDS THE SAME WAY SMS IS, INSTEAD OF ONE MOVE THAT COULD
+      *    RUN PAST DLV-MSG-TEXT'S END.
+       77  WS-EML-SEG-NUM                    PIC 9(02) VALUE 0.
+       77  WS-EML-OFFSET                     PIC 9(04) VALUE 0.
+       77  WS-EML-SEG-LEN                    PIC 9(04) VALUE 0.
+       77  WS-EML-MAX-SEG-LEN                PIC 9(03) VALUE 400.
+
+      *    PER-ROW DELIVERY STAGING AREA. 2395-DELIVER-SECTION and its
+      *    channel helpers stage each finished record here instead of
+      *    writing DELIVERY-FILE directly; 2382-FLUSH-PENDING-DLV only
+      *    writes them once every active section for the row has built
+      *    and delivered clean, so a section rejected later in the row
+      *    can never leave an earlier section's record behind as a
+      *    partial notice.
+       77  WS-PEND-CNT                       PIC 9(02) VALUE 0.
+       77  WS-PEND-MAX                       PIC 9(02) VALUE 30.
+       01  WS-PENDING-DLV-TBL.
+           05  WS-PENDING-DLV             OCCURS 30 TIMES.
+               10  WS-PEND-ROW-IDENTIFIER PIC X(50).
+               10  WS-PEND-STRING-NUM     PIC 9(01).
+               10  WS-PEND-CHANNEL        PIC X(05).
+               10  WS-PEND-SEG-NUM        PIC 9(02).
+               10  WS-PEND-RECIPIENT      PIC X(60).
+               10  WS-PEND-MSG-TEXT       PIC X(400).
+
+      *    RUNNING LIST OF "@NN=VALUE" PAIRS APPLIED WHILE BUILDING THE
+      *    SECTION CURRENTLY IN WS-STR, FOR THE AUDIT LOG.
+       01  WS-AUDIT-SUBS-AREA.
+           05  WS-AUDIT-SUBS-L               PIC S9(4) COMP VALUE 0.
+           05  WS-AUDIT-SUBS-T               PIC X(100) VALUE SPACES.
+       77  WS-AUDIT-TEMP-T                   PIC X(100) VALUE SPACES.
+       01  WS-AUDIT-TRUNC-SW                 PIC X(01) VALUE 'N'.
+           88  WS-AUDIT-TRUNC-Y                        VALUE 'Y'.
+           88  WS-AUDIT-TRUNC-N                        VALUE 'N'.
+
+       01  WS-SQLCA.
+           05  SQLCODE                   PIC S9(9) COMP-5.
+           05  SQLERRM.
+               49  SQLERRML              PIC S9(4) COMP.
+               49  SQLERRMC              PIC X(70).
+
+       01  OUT-RETURN-INFO.
+           05  OUT-ERR-COD               PIC S9(09).
+           05  OUT-ERR-MSG               PIC X(40).
+
+       01  WS-SWITCHES.
+           05  WS-EOF-SW                 PIC X(01) VALUE 'N'.
+               88  WS-EOF                          VALUE 'Y'.
+           05  WS-ROW-OK-SW              PIC X(01) VALUE 'Y'.
+               88  WS-ROW-OK                       VALUE 'Y'.
+               88  WS-ROW-REJECTED                 VALUE 'N'.
+           05  WS-MAP-EOF-SW             PIC X(01) VALUE 'N'.
+               88  WS-MAP-EOF                      VALUE 'Y'.
+
+      *    FIELD-TO-@NN MAP, LOADED ONCE AT STARTUP FROM FIELD-MAP-FILE
+      *    AND SEARCHED FOR EACH ROW IDENTIFIER. REPLACING THE CONTENTS
+      *    OF THAT FILE IS ALL IT TAKES TO POINT THE SAME REPLACE
+      *    ENGINE AT A DIFFERENT BUSINESS FLOW.
+       77  WS-MAP-TBL-CNT                   PIC 9(04) VALUE 0.
+       77  WS-MAP-TBL-MAX                   PIC 9(04) VALUE 500.
+       01  WS-FIELD-MAP-TBL.
+           05  WS-MAP-ENTRY              OCCURS 500 TIMES.
+               10  WS-MAP-ROW-IDENTIFIER PIC X(50).
+               10  WS-MAP-SUB-IX         PIC X(03).
+               10  WS-MAP-FIELD-NAME     PIC X(15).
+
+       77  WS-SUB-CNT                       PIC 9(02) VALUE 0.
+      *    WS-SUB-CNT AND WS-SRCH-IX (BOTH PIC 9(02)) INDEX
+      *    WS-SUBTITUTION-TBL, SO 99 IS THE HIGHEST SLOT COUNT THEY CAN
+      *    ACTUALLY REPRESENT EVEN THOUGH THE TABLE ITSELF IS OCCURS
+      *    100 TIMES.
+       77  WS-SUB-TBL-MAX                   PIC 9(02) VALUE 99.
+       77  WS-BUS-VALUE                     PIC X(50) VALUE SPACES.
+       77  WS-BUS-VALUE-LEN                 PIC S9(4) COMP VALUE 0.
+       01  WS-BUS-BALANCE-ED                PIC Z(08)9.99.
+
        01  SW-SEARCH-PATTERN                PIC 9(01)   VALUE 0.
            88  SW-SEARCH-Y                              VALUE 1.
            88  SW-SEARCH-N                              VALUE 0.
-           
-       77  WS-MAX-INDX                      PIC 9(02) VALUE 0.
-       77  WS-MIN-INDX                      PIC 9(02) VALUE 0.
-       77  ROW-IDENTIFIER                   PIC X(50) VALUE 
-                                                'whatever value it has'.
-                                                
+
+       01  SW-SUB-FOUND-SW                  PIC 9(01)   VALUE 0.
+           88  SW-SUB-FOUND-Y                            VALUE 1.
+           88  SW-SUB-FOUND-N                            VALUE 0.
+
+       01  WS-TRUNC-SW                      PIC 9(01)   VALUE 0.
+           88  WS-TRUNC-Y                                VALUE 1.
+           88  WS-TRUNC-N                                VALUE 0.
+
+       77  ROW-IDENTIFIER                   PIC X(50) VALUE SPACES.
+      *    AS-OF DATE (YYYYMMDD) USED TO PICK THE table_name VERSION
+      *    THAT WAS EFFECTIVE FOR THIS ROW.
+       77  WS-AS-OF-DATE                    PIC X(08) VALUE SPACES.
+       77  INDX-CO                          PIC 9(02) VALUE 0.
+       77  WS-SRCH-IX                       PIC 9(02) VALUE 0.
+       77  WS-PATTERN-IX                    PIC X(03) VALUE SPACES.
+      *    2300-REPLACE-VARS SCANS FORWARD FROM WS-SCAN-POS RATHER THAN
+      *    RE-SCANNING WS-STR-T FROM BYTE 1 ON EVERY CALL, SO AN '@'
+      *    THAT CAME IN AS PART OF A SUBSTITUTED BUSINESS VALUE (EG. AN
+      *    E-MAIL ADDRESS IN LEGAL TEXT) IS NOT RE-EXAMINED AS IF IT
+      *    WERE A PLACEHOLDER.
+       77  WS-SCAN-POS                      PIC S9(4) COMP VALUE 1.
+       77  WS-REL-TLLY                      PIC S9(4) COMP VALUE 0.
+       77  WS-AVAIL-LEN                     PIC S9(4) COMP VALUE 0.
+       77  WS-SUBS-L                        PIC S9(4) COMP VALUE 0.
+       77  WS-SUBS-T                        PIC X(50) VALUE SPACES.
+       77  WS-BATCH-CTR                     PIC 9(07) VALUE 0.
+       77  WS-CURR-STRING-NUM               PIC 9(01) VALUE 0.
+
+       01  WS-CURRENT-TIMESTAMP.
+           05  WS-CURR-DATE              PIC 9(08).
+           05  WS-CURR-TIME              PIC 9(08).
+       01  WS-TIMESTAMP-OUT                 PIC X(19) VALUE SPACES.
+
        01  WS-REPLACING-VARS.
            05  WS-STR.
                49  WS-STR-L                 PIC S9(4) COMP.
@@ -41,180 +380,1063 @@
                10  WS-SUB                   OCCURS 100 TIMES.
                    49  WS-SUB-IX            PIc X(3).
                    49  WS-SUB-L             PIC S9(4) COMP.
-                   49  WS-SUB-T             PIC X(50). 
-           05  WS-TEMP                      PIC X(400).      
+                   49  WS-SUB-T             PIC X(50).
+           05  WS-TEMP                      PIC X(400).
            05  WS-TLLY-CTR                  PIC S9(4) COMP.
-...
 
+      *=================================================================
+      *                  PROCEDURE DIVISION
+      *=================================================================
+       PROCEDURE DIVISION.
+
+      *=================================================================
+      *    0000-MAINLINE. BATCH DRIVER - READS THE FILE OF ROW
+      *    IDENTIFIERS AND BUILDS ONE MESSAGE PER RECORD UNTIL THE
+      *    FILE IS EXHAUSTED.
+      *=================================================================
+       0000-MAINLINE.
+
+           PERFORM 1000-INITIALIZE
+
+           PERFORM 2400-PROCESS-ONE-ROW
+               UNTIL WS-EOF
+
+           PERFORM 9999-TERMINATE
+
+           STOP RUN
+           .
 
       *=================================================================
-      *    GET-EDITABLE-MSG. Gets substrings of a varchar field that has
-      *    special sections of variable lenght. Each section may have 
-      *    "editable" words denoted by @ and a numeric index, eg. @00, 
-      *    @03, @78, etc.
+      *    1000-INITIALIZE. OPENS THE FILES USED BY THE BATCH DRIVER
+      *    AND PRIMES THE FIRST READ OF THE ROW IDENTIFIER FILE.
+      *=================================================================
+       1000-INITIALIZE.
+
+           MOVE 0 TO WS-BATCH-CTR
+           OPEN INPUT  ROWID-FILE
+           OPEN INPUT  BUSINESS-FILE
+           OPEN OUTPUT SUSPENSE-FILE
+           OPEN OUTPUT DELIVERY-FILE
+           OPEN OUTPUT AUDIT-FILE
+
+           PERFORM 4200-LOAD-FIELD-MAP-TBL
+
+           PERFORM 2500-READ-ROWID
+           PERFORM 2600-READ-BUSINESS
+           .
+
+      *=================================================================
+      *    2000-GET-EDITABLE-MSG. Gets substrings of a varchar field
+      *    that has special sections of variable lenght. Each section
+      *    may have "editable" words denoted by @ and a numeric index,
+      *    eg. @00, @03, @78, etc.
+      *    table_name carries effective_start_date/effective_end_date
+      *    per row_identifier, so this selects whichever version of the
+      *    template was active on WS-AS-OF-DATE (set by
+      *    2410-SET-AS-OF-DATE) - today for a normal run, or the
+      *    original send date for a reprint of a historical batch. A
+      *    NULL effective_start_date/effective_end_date is treated as
+      *    always-effective, so rows not yet backfilled with dates
+      *    still match instead of falling through to SQLCODE 100.
       *=================================================================
        2000-GET-EDITABLE-MSG.
-          
+
            EXEC SQL
-               SELECT substring(field_name,
+               SELECT TOP 1
+                      substring(field_name,
                        patindex('%<a>%',field_name)+3,
                        patindex('%</a>%',field_name)
                        -patindex('%<a>%',field_name)-3),
-                      substring(field_name,
-                       patindex('%<b>%',field_name)+3,
-                       patindex('%</b>%',field_name)
-                       -patindex('%<b>%',field_name)-3),
-                      substring(field_name,
-                       patindex('%<b>%',field_name)+3,
-                       patindex('%</b>%',field_name)
-                       -patindex('%<b>%',field_name)-3)
+                      CASE WHEN patindex('%<b>%',field_name) > 0
+                       THEN substring(field_name,
+                             patindex('%<b>%',field_name)+3,
+                             patindex('%</b>%',field_name)
+                             -patindex('%<b>%',field_name)-3)
+                       ELSE ''
+                      END,
+                      CASE WHEN patindex('%<c>%',field_name) > 0
+                       THEN substring(field_name,
+                             patindex('%<c>%',field_name)+3,
+                             patindex('%</c>%',field_name)
+                             -patindex('%<c>%',field_name)-3)
+                       ELSE ''
+                      END,
+                      num_sections,
+                      channel
                  INTO  :WS-STRING1
                       ,:WS-STRING2
                       ,:WS-STRING3
+                      ,:WS-NUM-SECTIONS
+                      ,:WS-CHANNEL
                  FROM  table_name with(nolock)
-                WHERE  row_identifier = :ROW-IDENTIFIER
+                WHERE  row_identifier    = :ROW-IDENTIFIER
+                  AND (effective_start_date IS NULL
+                   OR  effective_start_date <= :WS-AS-OF-DATE)
+                  AND (effective_end_date   IS NULL
+                   OR  effective_end_date   >= :WS-AS-OF-DATE)
+             ORDER BY  effective_start_date DESC
            END-EXEC
 
-           MOVE SQLCODE
-
            EVALUATE SQLCODE
-             WHEN 0 AND (WS-STRING1-L = 0 OR WS-STRING2-L = 0
-             WS-STRING3-L = 0)
-                 MOVE    5                  TO OUT-ERR-COD
-                 MOVE 'STRNGS INCOMPLETE'   TO OUT-ERR-MSG
-                 PERFORM 3000-END
              WHEN 0
-                 CONTINUE
+                 SET WS-INCOMPLETE-N TO TRUE
+                 PERFORM 2010-CHECK-SECTION-LEN
+                     VARYING INDX-CO FROM 1 BY 1
+                     UNTIL INDX-CO > WS-NUM-SECTIONS
+                 IF WS-INCOMPLETE-Y
+                     MOVE    5                  TO OUT-ERR-COD
+                     MOVE 'STRNGS INCOMPLETE'   TO OUT-ERR-MSG
+                     PERFORM 2050-SUSPEND-ROW
+                 END-IF
              WHEN 100
                  MOVE    6                  TO OUT-ERR-COD
                  MOVE 'STRNGS NOT FOUND'    TO OUT-ERR-MSG
-                 PERFORM 3000-END
+                 PERFORM 2050-SUSPEND-ROW
              WHEN OTHER
-                 MOVE  SQLCODE              TO OUT-ERR-COD 
-                 MOVE  SQLERRM              TO OUT-ERR-MSG
+                 MOVE  SQLCODE              TO OUT-ERR-COD
+                 MOVE  SQLERRMC             TO OUT-ERR-MSG
                  PERFORM 3000-END
            END-EVALUATE
            .
-...
 
       *=================================================================
-      *    2100-EDIT-STRINGS. Edits the strings replacing the variables 
+      *    2010-CHECK-SECTION-LEN. Checks that the section currently
+      *    indexed by INDX-CO (1 thru WS-NUM-SECTIONS) actually came
+      *    back with some content.
+      *=================================================================
+       2010-CHECK-SECTION-LEN.
+
+           EVALUATE INDX-CO
+             WHEN 1
+                 IF WS-STRING1-L = 0
+                     SET WS-INCOMPLETE-Y TO TRUE
+                 END-IF
+             WHEN 2
+                 IF WS-STRING2-L = 0
+                     SET WS-INCOMPLETE-Y TO TRUE
+                 END-IF
+             WHEN 3
+                 IF WS-STRING3-L = 0
+                     SET WS-INCOMPLETE-Y TO TRUE
+                 END-IF
+           END-EVALUATE
+           .
+
+      *=================================================================
+      *    2050-SUSPEND-ROW. Writes the current row identifier to the
+      *    suspense/reject report and marks it rejected so the batch
+      *    driver skips building a message for it, but keeps going
+      *    through the rest of the rows.
+      *=================================================================
+       2050-SUSPEND-ROW.
+
+           MOVE ROW-IDENTIFIER        TO SUSP-ROW-IDENTIFIER
+           MOVE OUT-ERR-COD           TO SUSP-REASON-COD
+           MOVE OUT-ERR-MSG           TO SUSP-REASON-TXT
+           MOVE SQLCODE               TO SUSP-SQLCODE
+           MOVE WS-CURR-STRING-NUM    TO SUSP-STRING-NUM
+           PERFORM 7000-STAMP-TIMESTAMP
+           MOVE WS-TIMESTAMP-OUT      TO SUSP-TIMESTAMP
+           WRITE SUSP-REC
+
+           PERFORM 2055-AUDIT-ERROR-ROW
+
+           SET WS-ROW-REJECTED        TO TRUE
+           .
+
+      *=================================================================
+      *    2055-AUDIT-ERROR-ROW. Logs the error just written to the
+      *    suspense report to the audit log as well, reusing the
+      *    timestamp 2050-SUSPEND-ROW already stamped.
+      *=================================================================
+       2055-AUDIT-ERROR-ROW.
+
+           MOVE ROW-IDENTIFIER        TO AUD-ROW-IDENTIFIER
+           MOVE 'ERROR'                TO AUD-EVENT-TYP
+           MOVE WS-CURR-STRING-NUM    TO AUD-STRING-NUM
+           MOVE SQLCODE               TO AUD-SQLCODE
+           MOVE SPACES                TO AUD-SUBS-APPLIED
+           MOVE SPACES                TO AUD-DETAIL
+           MOVE OUT-ERR-MSG           TO AUD-DETAIL(1:40)
+           MOVE WS-TIMESTAMP-OUT      TO AUD-TIMESTAMP
+           WRITE AUD-REC
+           .
+
+      *=================================================================
+      *    7000-STAMP-TIMESTAMP. Builds a 'YYYY-MM-DD HH:MM:SS'
+      *    timestamp from the system date/time for the suspense and
+      *    audit reports.
+      *=================================================================
+       7000-STAMP-TIMESTAMP.
+
+           ACCEPT WS-CURR-DATE FROM DATE YYYYMMDD
+           ACCEPT WS-CURR-TIME FROM TIME
+
+           STRING WS-CURR-DATE(1:4) '-' WS-CURR-DATE(5:2) '-'
+                  WS-CURR-DATE(7:2) ' ' WS-CURR-TIME(1:2) ':'
+                  WS-CURR-TIME(3:2) ':' WS-CURR-TIME(5:2)
+                  DELIMITED BY SIZE
+             INTO WS-TIMESTAMP-OUT
+           .
+
+      *=================================================================
+      *    2100-EDIT-STRINGS. Edits the strings replacing the variables
       *    "@n" by their value. In this paragraph the table that stores
       *    the values for each "@" is populated.
       *=================================================================
        2100-EDIT-STRINGS.
 
+      *    The substitution table is now populated once per row from
+      *    the business/customer record, using the field-to-@NN map
+      *    loaded from FIELD-MAP-FILE - no more hardcoded dummy values.
+           PERFORM 4000-LOAD-SUBS-FOR-ROW
+
+      *    Every section's delivery record is staged in
+      *    WS-PENDING-DLV-TBL rather than written straight to
+      *    DELIVERY-FILE, so a later section's truncation/overflow can
+      *    still pull back a partial notice for this row - see
+      *    2381-STAGE-DLV-REC/2382-FLUSH-PENDING-DLV below.
+           MOVE 0 TO WS-PEND-CNT
+
       *--------------------- STRING1 CONSTRUCTION ----------------------
       *    ***This block has to be repeated for each editable/parame-
-      *       trized string
-      *    Initilize min and max index of "@" for STRING1         
-           MOVE 3 TO WS-MAX-INDX
-           MOVE 0 TO WS-MIN-INDX
-           
-      *    The table containing the value of the "@" variables is popu-
-      *    lated with the values relevant to the current string 
-           INITIALIZE WS-REPLACING-VARS
-           MOVE '@00'                       TO WS-SUB-IX(1)
-           MOVE 13                          TO WS-SUB-L(1) 
-           MOVE 'DUMMY VALUE 1'             TO WS-SUB-T(1) 
-
-           MOVE '@16'                       TO WS-SUB-IX(2)
-           MOVE 14                          TO WS-SUB-L(2) 
-           MOVE 'DUMMY VALUE 16'            TO WS-SUB-T(2)
-
-           MOVE '@21'                       TO WS-SUB-IX(3)
-           MOVE 14                          TO WS-SUB-L(3) 
-           MOVE 'DUMMY VALUE 21'            TO WS-SUB-T(3)
-           
-           MOVE '@99'                       TO WS-SUB-IX(4)
-           MOVE 14                          TO WS-SUB-L(4) 
-           MOVE 'DUMMY VALUE 99'            TO WS-SUB-T(4)
-           
+      *       trized string. WS-CURR-STRING-NUM records which section
+      *       is being built so a truncated section can be named on the
+      *       suspense report.
+           MOVE 1 TO WS-CURR-STRING-NUM
            MOVE WS-STRING1 TO WS-STR
            PERFORM 2200-BUILD-SRT
+           MOVE WS-STR TO WS-STRING1
+           PERFORM 2380-CHECK-TRUNCATION
+           IF WS-ROW-OK
+             PERFORM 2385-AUDIT-MSG-BUILT
+             PERFORM 2395-DELIVER-SECTION
+           END-IF
       *-----------------------------------------------------------------
-           
+
       *--------------------- STRING2 CONSTRUCTION ----------------------
-      *    Initilize min and max index of "@" for STRING2         
-           MOVE 1 TO WS-MAX-INDX
-           MOVE 0 TO WS-MIN-INDX
-           
-      *    The table containing the value of the "@" variables is popu-
-      *    lated with the values relevant to the current string 
-           INITIALIZE WS-REPLACING-VARS
-           MOVE '@00'                       TO WS-SUB-IX(1)
-           MOVE 25                          TO WS-SUB-L(1) 
-           MOVE 'DUMMY VALUE CAN BE LONGER' TO WS-SUB-T(1) 
-           
-           MOVE '@01'                       TO WS-SUB-IX(2)
-           MOVE 10                          TO WS-SUB-L(2) 
-           MOVE 'OR SHORTER'                TO WS-SUB-T(2)
-          
-           MOVE WS-STRING2 TO WS-STR
-           
-           PERFORM 2200-BUILD-SRT
+           IF WS-ROW-OK AND WS-NUM-SECTIONS >= 2
+             MOVE 2 TO WS-CURR-STRING-NUM
+             MOVE WS-STRING2 TO WS-STR
+             PERFORM 2200-BUILD-SRT
+             MOVE WS-STR TO WS-STRING2
+             PERFORM 2380-CHECK-TRUNCATION
+             IF WS-ROW-OK
+               PERFORM 2385-AUDIT-MSG-BUILT
+               PERFORM 2395-DELIVER-SECTION
+             END-IF
+           END-IF
       *-----------------------------------------------------------------
 
-...
+      *--------------------- STRING3 CONSTRUCTION ----------------------
+      *    STRING3 now comes from its own <c>...</c> tag (see
+      *    2000-GET-EDITABLE-MSG) instead of being a duplicate of
+      *    STRING2's <b> text. Only built when the template actually
+      *    carries a third section.
+           IF WS-ROW-OK AND WS-NUM-SECTIONS >= 3
+             MOVE 3 TO WS-CURR-STRING-NUM
+             MOVE WS-STRING3 TO WS-STR
+             PERFORM 2200-BUILD-SRT
+             MOVE WS-STR TO WS-STRING3
+             PERFORM 2380-CHECK-TRUNCATION
+             IF WS-ROW-OK
+               PERFORM 2385-AUDIT-MSG-BUILT
+               PERFORM 2395-DELIVER-SECTION
+             END-IF
+           END-IF
+      *-----------------------------------------------------------------
+
+      *    Every active section built clean - now, and only now, is it
+      *    safe to hand the row to DELIVERY-FILE. A row that got
+      *    suspended partway through leaves its staged records behind
+      *    unwritten.
+           IF WS-ROW-OK
+             PERFORM 2382-FLUSH-PENDING-DLV
+           END-IF
+           .
+
+      *=================================================================
+      *    2380-CHECK-TRUNCATION. A string that overflowed the 400-byte
+      *    WS-STR-T work area while being built (2360-DO-REPLACE) is not
+      *    silently cut short - the row is suspended instead, the same
+      *    way an incomplete or missing template is.
+      *=================================================================
+       2380-CHECK-TRUNCATION.
+
+           IF WS-TRUNC-Y
+               MOVE    7                   TO OUT-ERR-COD
+               MOVE 'STRNG TRUNCATED'      TO OUT-ERR-MSG
+               PERFORM 2050-SUSPEND-ROW
+           END-IF
+           .
+
+      *=================================================================
+      *    2385-AUDIT-MSG-BUILT. Logs the section just built - still
+      *    sitting in WS-STR - and every @NN substitution applied to it
+      *    (WS-AUDIT-SUBS-T, built up by 2365-RECORD-SUBSTITUTION as
+      *    the section was built) to the audit log.
+      *=================================================================
+       2385-AUDIT-MSG-BUILT.
+
+           MOVE ROW-IDENTIFIER        TO AUD-ROW-IDENTIFIER
+           MOVE 'MSGBUILT'             TO AUD-EVENT-TYP
+           MOVE WS-CURR-STRING-NUM    TO AUD-STRING-NUM
+           MOVE SQLCODE               TO AUD-SQLCODE
+           MOVE WS-AUDIT-SUBS-T       TO AUD-SUBS-APPLIED
+           MOVE SPACES                TO AUD-DETAIL
+           MOVE WS-STR-T(1:WS-STR-L)  TO AUD-DETAIL(1:WS-STR-L)
+           PERFORM 7000-STAMP-TIMESTAMP
+           MOVE WS-TIMESTAMP-OUT      TO AUD-TIMESTAMP
+           WRITE AUD-REC
+           .
+
+      *=================================================================
+      *    2381-STAGE-DLV-REC. Appends the DLV-REC fields the caller
+      *    just set to WS-PENDING-DLV-TBL instead of writing them to
+      *    DELIVERY-FILE straight away - see 2100-EDIT-STRINGS and
+      *    2382-FLUSH-PENDING-DLV for why. A row that produces more
+      *    pending records than the table holds is suspended rather
+      *    than overflowing it.
+      *=================================================================
+       2381-STAGE-DLV-REC.
+
+           IF WS-PEND-CNT >= WS-PEND-MAX
+               MOVE    9                            TO OUT-ERR-COD
+               MOVE 'DELIVERY BUFFER FULL'          TO OUT-ERR-MSG
+               PERFORM 2050-SUSPEND-ROW
+           ELSE
+               ADD 1 TO WS-PEND-CNT
+               MOVE DLV-ROW-IDENTIFIER
+                   TO WS-PEND-ROW-IDENTIFIER(WS-PEND-CNT)
+               MOVE DLV-STRING-NUM
+                   TO WS-PEND-STRING-NUM(WS-PEND-CNT)
+               MOVE DLV-CHANNEL
+                   TO WS-PEND-CHANNEL(WS-PEND-CNT)
+               MOVE DLV-SEG-NUM
+                   TO WS-PEND-SEG-NUM(WS-PEND-CNT)
+               MOVE DLV-RECIPIENT
+                   TO WS-PEND-RECIPIENT(WS-PEND-CNT)
+               MOVE DLV-MSG-TEXT
+                   TO WS-PEND-MSG-TEXT(WS-PEND-CNT)
+           END-IF
+           .
+
+      *=================================================================
+      *    2382-FLUSH-PENDING-DLV. Writes every record staged for this
+      *    row to DELIVERY-FILE. Only called from 2100-EDIT-STRINGS once
+      *    every active section has built and staged clean.
+      *=================================================================
+       2382-FLUSH-PENDING-DLV.
+
+           PERFORM 2383-WRITE-ONE-PENDING-DLV
+               VARYING INDX-CO FROM 1 BY 1
+               UNTIL INDX-CO > WS-PEND-CNT
+           .
+
+      *=================================================================
+      *    2383-WRITE-ONE-PENDING-DLV. Writes pending slot INDX-CO to
+      *    DELIVERY-FILE.
+      *=================================================================
+       2383-WRITE-ONE-PENDING-DLV.
+
+           MOVE WS-PEND-ROW-IDENTIFIER(INDX-CO) TO DLV-ROW-IDENTIFIER
+           MOVE WS-PEND-STRING-NUM(INDX-CO)     TO DLV-STRING-NUM
+           MOVE WS-PEND-CHANNEL(INDX-CO)        TO DLV-CHANNEL
+           MOVE WS-PEND-SEG-NUM(INDX-CO)        TO DLV-SEG-NUM
+           MOVE WS-PEND-RECIPIENT(INDX-CO)      TO DLV-RECIPIENT
+           MOVE WS-PEND-MSG-TEXT(INDX-CO)       TO DLV-MSG-TEXT
+           WRITE DLV-REC
+           .
+
+      *=================================================================
+      *    2395-DELIVER-SECTION. Stages the just-completed section
+      *    (still sitting in WS-STR) for the outbound delivery file,
+      *    picking the recipient off BUS-REC and formatting the text
+      *    according to the template's channel - HTML-escaped and
+      *    segmented for EMAIL, segmented for SMS, passed through
+      *    unchanged for anything else.
+      *=================================================================
+       2395-DELIVER-SECTION.
+
+           MOVE ROW-IDENTIFIER       TO DLV-ROW-IDENTIFIER
+           MOVE WS-CURR-STRING-NUM   TO DLV-STRING-NUM
+           MOVE WS-CHANNEL           TO DLV-CHANNEL
+
+           EVALUATE WS-CHANNEL
+             WHEN 'EMAIL'
+                 MOVE BUS-EMAIL-ADDR    TO WS-RECIPIENT
+                 MOVE WS-RECIPIENT      TO DLV-RECIPIENT
+                 PERFORM 2396-HTML-ESCAPE
+                 IF WS-TRUNC-Y
+                     MOVE   10                          TO OUT-ERR-COD
+                     MOVE 'HTML ESCAPE OVERFLOW'        TO OUT-ERR-MSG
+                     PERFORM 2050-SUSPEND-ROW
+                 ELSE
+                     PERFORM 2384-SEGMENT-EMAIL
+                 END-IF
+             WHEN 'SMS'
+                 MOVE BUS-PHONE-NUM     TO WS-RECIPIENT
+                 MOVE WS-RECIPIENT      TO DLV-RECIPIENT
+                 PERFORM 2398-SEGMENT-SMS
+             WHEN OTHER
+                 MOVE SPACES            TO WS-RECIPIENT
+                 MOVE WS-RECIPIENT      TO DLV-RECIPIENT
+                 MOVE 1                 TO DLV-SEG-NUM
+                 MOVE SPACES            TO DLV-MSG-TEXT
+                 MOVE WS-STR-T(1:WS-STR-L) TO DLV-MSG-TEXT(1:WS-STR-L)
+                 PERFORM 2381-STAGE-DLV-REC
+           END-EVALUATE
+           .
+
+      *=================================================================
+      *    2396-HTML-ESCAPE. Builds an HTML-escaped copy of WS-STR-T
+      *    (the completed section) into WS-HTML-ESC-T, one character at
+      *    a time, for EMAIL-channel delivery. WS-TRUNC-Y is raised if
+      *    the escaped text would overflow WS-HTML-ESC-T, the same
+      *    switch 2360-DO-REPLACE uses, so the caller can tell the
+      *    difference between a clean escape and one that ran out of
+      *    room.
+      *=================================================================
+       2396-HTML-ESCAPE.
+
+           MOVE 0      TO WS-HTML-ESC-L
+           MOVE SPACES TO WS-HTML-ESC-T
+           SET  WS-TRUNC-N TO TRUE
+
+           PERFORM 2397-ESCAPE-ONE-CHAR
+               VARYING WS-HTML-SRC-IX FROM 1 BY 1
+               UNTIL WS-HTML-SRC-IX > WS-STR-L OR WS-TRUNC-Y
+           .
+
+      *=================================================================
+      *    2397-ESCAPE-ONE-CHAR. Appends one character of WS-STR-T to
+      *    WS-HTML-ESC-T, replacing &, <, > and " by their HTML entity.
+      *=================================================================
+       2397-ESCAPE-ONE-CHAR.
+
+           MOVE WS-STR-T(WS-HTML-SRC-IX:1) TO WS-HTML-ONE-CHAR
+
+           EVALUATE WS-HTML-ONE-CHAR
+             WHEN '&'
+                 MOVE '&amp;'         TO WS-HTML-ENTITY-T
+                 MOVE 5               TO WS-HTML-ENTITY-L
+             WHEN '<'
+                 MOVE '&lt;'          TO WS-HTML-ENTITY-T
+                 MOVE 4               TO WS-HTML-ENTITY-L
+             WHEN '>'
+                 MOVE '&gt;'          TO WS-HTML-ENTITY-T
+                 MOVE 4               TO WS-HTML-ENTITY-L
+             WHEN '"'
+                 MOVE '&quot;'        TO WS-HTML-ENTITY-T
+                 MOVE 6               TO WS-HTML-ENTITY-L
+             WHEN OTHER
+                 MOVE WS-HTML-ONE-CHAR TO WS-HTML-ENTITY-T
+                 MOVE 1               TO WS-HTML-ENTITY-L
+           END-EVALUATE
+
+      *    WS-HTML-ESC-L IS ZERO ON THE FIRST CHARACTER OF EVERY
+      *    SECTION - WS-HTML-ESC-T(1:WS-HTML-ESC-L) WOULD THEN BE A
+      *    ZERO-LENGTH REFERENCE MODIFICATION, WHICH IS ILLEGAL, SO
+      *    THAT OPERAND IS LEFT OUT OF THE STRING ENTIRELY IN THAT
+      *    CASE (THE SAME SPLIT 2360-DO-REPLACE USES FOR WS-TLLY-CTR).
+           IF WS-HTML-ESC-L > 0
+               STRING WS-HTML-ESC-T(1:WS-HTML-ESC-L)
+                      WS-HTML-ENTITY-T(1:WS-HTML-ENTITY-L)
+                   DELIMITED BY SIZE INTO WS-HTML-TEMP-T
+                   ON OVERFLOW
+                       SET WS-TRUNC-Y TO TRUE
+               END-STRING
+           ELSE
+               STRING WS-HTML-ENTITY-T(1:WS-HTML-ENTITY-L)
+                   DELIMITED BY SIZE INTO WS-HTML-TEMP-T
+                   ON OVERFLOW
+                       SET WS-TRUNC-Y TO TRUE
+               END-STRING
+           END-IF
+           ADD WS-HTML-ENTITY-L TO WS-HTML-ESC-L
+
+           IF WS-TRUNC-N
+               MOVE WS-HTML-TEMP-T TO WS-HTML-ESC-T
+           END-IF
+           .
+
+      *=================================================================
+      *    2384-SEGMENT-EMAIL. Splits WS-HTML-ESC-T (the HTML-escaped
+      *    section) into WS-EML-MAX-SEG-LEN-character segments, staging
+      *    one DLV-REC per segment, for EMAIL-channel delivery - the
+      *    same approach 2398-SEGMENT-SMS uses, sized to DLV-MSG-TEXT
+      *    instead of the SMS carrier limit.
+      *=================================================================
+       2384-SEGMENT-EMAIL.
+
+           MOVE 0 TO WS-EML-SEG-NUM
+           MOVE 1 TO WS-EML-OFFSET
+
+           PERFORM 2386-WRITE-ONE-EMAIL-SEG
+               UNTIL WS-EML-OFFSET > WS-HTML-ESC-L OR WS-ROW-REJECTED
+           .
+
+      *=================================================================
+      *    2386-WRITE-ONE-EMAIL-SEG. Stages one EMAIL segment, starting
+      *    at WS-EML-OFFSET, and advances the offset past it.
+      *=================================================================
+       2386-WRITE-ONE-EMAIL-SEG.
+
+           ADD 1 TO WS-EML-SEG-NUM
+           COMPUTE WS-EML-SEG-LEN = WS-HTML-ESC-L - WS-EML-OFFSET + 1
+           IF WS-EML-SEG-LEN > WS-EML-MAX-SEG-LEN
+               MOVE WS-EML-MAX-SEG-LEN TO WS-EML-SEG-LEN
+           END-IF
+
+           MOVE WS-EML-SEG-NUM    TO DLV-SEG-NUM
+           MOVE SPACES            TO DLV-MSG-TEXT
+           MOVE WS-HTML-ESC-T(WS-EML-OFFSET:WS-EML-SEG-LEN)
+                                  TO DLV-MSG-TEXT(1:WS-EML-SEG-LEN)
+           PERFORM 2381-STAGE-DLV-REC
+
+           ADD WS-EML-SEG-LEN TO WS-EML-OFFSET
+           .
+
+      *=================================================================
+      *    2398-SEGMENT-SMS. Splits WS-STR-T (the completed section)
+      *    into WS-SMS-MAX-SEG-LEN-character segments, staging one
+      *    DLV-REC per segment, for SMS-channel delivery.
+      *=================================================================
+       2398-SEGMENT-SMS.
+
+           MOVE 0 TO WS-SMS-SEG-NUM
+           MOVE 1 TO WS-SMS-OFFSET
 
-      *    Add as many blocks of STRING CONSTRUCTION AS NEEDED
+           PERFORM 2399-WRITE-ONE-SMS-SEG
+               UNTIL WS-SMS-OFFSET > WS-STR-L OR WS-ROW-REJECTED
            .
+
       *=================================================================
-      *    BUILD-SRT. Edits the strings replacing the variables "@n" by 
-      *    their value. This is done by iterative calls to the paragraph
-      *    2300-REPLACE-VARS.
+      *    2399-WRITE-ONE-SMS-SEG. Stages one SMS segment, starting at
+      *    WS-SMS-OFFSET, and advances the offset past it.
+      *=================================================================
+       2399-WRITE-ONE-SMS-SEG.
+
+           ADD 1 TO WS-SMS-SEG-NUM
+           COMPUTE WS-SMS-SEG-LEN = WS-STR-L - WS-SMS-OFFSET + 1
+           IF WS-SMS-SEG-LEN > WS-SMS-MAX-SEG-LEN
+               MOVE WS-SMS-MAX-SEG-LEN TO WS-SMS-SEG-LEN
+           END-IF
+
+           MOVE WS-SMS-SEG-NUM    TO DLV-SEG-NUM
+           MOVE SPACES            TO DLV-MSG-TEXT
+           MOVE WS-STR-T(WS-SMS-OFFSET:WS-SMS-SEG-LEN)
+                                  TO DLV-MSG-TEXT(1:WS-SMS-SEG-LEN)
+           PERFORM 2381-STAGE-DLV-REC
+
+           ADD WS-SMS-SEG-LEN TO WS-SMS-OFFSET
+           .
+
+      *=================================================================
+      *    BUILD-SRT. Edits the string replacing every "@nn" it finds
+      *    by its value. This is done by iterative calls to the
+      *    paragraph 2300-REPLACE-VARS, which looks each "@nn" up in
+      *    WS-SUBTITUTION-TBL itself - adding or removing a @NN from a
+      *    template no longer means recounting index bounds here.
       *=================================================================
        2200-BUILD-SRT.
-          
+
            SET  SW-SEARCH-Y                 TO TRUE
-           
-           PERFORM VARYING INDX-CO FROM WS-MIN-INDX BY 1 
-           UNTIL INDX-CO <= WS-MAX-INDX
-             PERFORM UNTIL SW-SEARCH-N
-               MOVE WS-SUB-L(INDX-CO + 1)   TO WS-SUBS-L
-               MOVE WS-SUB-T(INDX-CO + 1)   TO WS-SUBS-T
-               MOVE WS-SUB-IX(INDX-CO + 1)  TO WS-PATTERN-IX
-               PERFORM 2300-REPLACE-VARS
-             END-PERFORM
-             SET  SW-SEARCH-Y               TO TRUE
-           END-PERFORM           
-           .
-      *=================================================================
-      *    REPLACE-VARS. Replaces the value of corresponding to the 
-      *    current @ at the position of the first instance of the 
-      *    current @. If the value of WS-TLLY-CTR is equal or greater 
-      *    than the current length of STRING (STRNG-L), it means there  
-      *    is no further instances of the current @ left to be replaced,
-      *    thus the search is stopped by activating SW-SEARCH-N.
+           SET  WS-TRUNC-N                  TO TRUE
+           SET  WS-AUDIT-TRUNC-N            TO TRUE
+           MOVE 1                           TO WS-SCAN-POS
+           MOVE 0                           TO WS-AUDIT-SUBS-L
+           MOVE SPACES                      TO WS-AUDIT-SUBS-T
+
+           PERFORM 2300-REPLACE-VARS
+               UNTIL SW-SEARCH-N OR WS-TRUNC-Y
+           .
+      *=================================================================
+      *    REPLACE-VARS. Finds the first "@nn" at or after WS-SCAN-POS
+      *    in WS-STR-T, looks its value up in WS-SUBTITUTION-TBL by code
+      *    (2350-LOOKUP-SUB-VALUE) and replaces it, then advances
+      *    WS-SCAN-POS past the value just substituted - scanning
+      *    forward instead of re-inspecting WS-STR-T from byte 1 every
+      *    time means an '@' that arrived as part of a substituted
+      *    business value (eg. an e-mail address in legal text) is never
+      *    re-examined as if it were another placeholder. If no '@'
+      *    remains ahead of WS-SCAN-POS, or fewer than 3 bytes follow
+      *    the one that was found, there is nothing left to replace and
+      *    the search is stopped by activating SW-SEARCH-N.
       *=================================================================
        2300-REPLACE-VARS.
 
-           MOVE 0 TO WS-TLLY-CTR
-
-           INSPECT WS-STR-T(1:WS-STR-L) TALLYING WS-TLLY-CTR FOR
-           CHARACTERS BEFORE INITIAL WS-PATTERN-IX
+           COMPUTE WS-AVAIL-LEN = WS-STR-L - WS-SCAN-POS + 1
 
-           IF WS-TLLY-CTR >= WS-STR-L OR WS-TLLY-CTR < 0
+           IF WS-AVAIL-LEN < 1
              SET SW-SEARCH-N TO TRUE
-           ELSE 
-             IF WS-TLLY-CTR > 0
-               STRING 
+           ELSE
+             MOVE 0 TO WS-REL-TLLY
+             INSPECT WS-STR-T(WS-SCAN-POS:WS-AVAIL-LEN)
+                 TALLYING WS-REL-TLLY FOR CHARACTERS BEFORE INITIAL '@'
+
+             IF WS-REL-TLLY >= WS-AVAIL-LEN
+               SET SW-SEARCH-N TO TRUE
+             ELSE
+               COMPUTE WS-TLLY-CTR = WS-SCAN-POS - 1 + WS-REL-TLLY
+               IF WS-TLLY-CTR + 3 > WS-STR-L
+      *          Fewer than 3 characters follow the '@' - not a
+      *          complete placeholder code, so stop scanning this
+      *          section instead of reading past its logical end.
+                 SET SW-SEARCH-N TO TRUE
+               ELSE
+                 MOVE WS-STR-T(WS-TLLY-CTR + 1:3) TO WS-PATTERN-IX
+                 PERFORM 2350-LOOKUP-SUB-VALUE
+                 IF SW-SUB-FOUND-N
+                   PERFORM 2390-SKIP-UNMAPPED-VAR
+                 END-IF
+                 PERFORM 2360-DO-REPLACE
+                 COMPUTE WS-SCAN-POS = WS-TLLY-CTR + 1 + WS-SUBS-L
+               END-IF
+             END-IF
+           END-IF
+           .
+
+      *=================================================================
+      *    2350-LOOKUP-SUB-VALUE. Searches WS-SUBTITUTION-TBL for the
+      *    slot whose WS-SUB-IX matches WS-PATTERN-IX (the "@nn" just
+      *    found in WS-STR-T) and returns its value in WS-SUBS-L/T.
+      *=================================================================
+       2350-LOOKUP-SUB-VALUE.
+
+           SET SW-SUB-FOUND-N TO TRUE
+
+           PERFORM 2355-CHECK-ONE-SUB-SLOT
+               VARYING WS-SRCH-IX FROM 1 BY 1
+               UNTIL WS-SRCH-IX > WS-SUB-CNT
+                  OR SW-SUB-FOUND-Y
+           .
+
+      *=================================================================
+      *    2355-CHECK-ONE-SUB-SLOT. Compares one WS-SUBTITUTION-TBL
+      *    slot's code against WS-PATTERN-IX.
+      *=================================================================
+       2355-CHECK-ONE-SUB-SLOT.
+
+           IF WS-SUB-IX(WS-SRCH-IX) = WS-PATTERN-IX
+               MOVE WS-SUB-L(WS-SRCH-IX)    TO WS-SUBS-L
+               MOVE WS-SUB-T(WS-SRCH-IX)    TO WS-SUBS-T
+               SET  SW-SUB-FOUND-Y          TO TRUE
+           END-IF
+           .
+
+      *=================================================================
+      *    2360-DO-REPLACE. Carries out the STRING replace of the "@nn"
+      *    found at WS-TLLY-CTR with WS-SUBS-T, growing or shrinking
+      *    WS-STR-T as needed.
+      *=================================================================
+       2360-DO-REPLACE.
+
+           PERFORM 2365-RECORD-SUBSTITUTION
+
+      *    WS-SUBS-L IS ZERO WHENEVER 2390-SKIP-UNMAPPED-VAR RAN -
+      *    WS-SUBS-T(1:WS-SUBS-L) WOULD THEN BE AN ILLEGAL ZERO-LENGTH
+      *    REFERENCE MODIFICATION, SO THAT OPERAND IS LEFT OUT OF THE
+      *    STRING ENTIRELY IN THAT CASE, THE SAME AS THE SPLIT ALREADY
+      *    DONE HERE FOR WS-TLLY-CTR.
+           IF WS-TLLY-CTR > 0
+             IF WS-SUBS-L > 0
+               STRING
                  WS-STR-T(1:WS-TLLY-CTR)    DELIMITED BY SIZE
-                 WS-SUB-T(1:WS-SUB-L)       DELIMITED BY SIZE
+                 WS-SUBS-T(1:WS-SUBS-L)     DELIMITED BY SIZE
                  WS-STR-T(WS-TLLY-CTR + 4:WS-STR-L - WS-TLLY-CTR - 3)
                                             DELIMITED BY SIZE
-               INTO WS-TEMP    
-               ADD WS-STR-L -3 WS-SUB-L     GIVING WS-STR-L
-               MOVE WS-TEMP                 TO WS-STR-T
+               INTO WS-TEMP
+                 ON OVERFLOW
+                   SET WS-TRUNC-Y             TO TRUE
+               END-STRING
              ELSE
-               IF WS-TLLY-CTR = 0
+               STRING
+                 WS-STR-T(1:WS-TLLY-CTR)    DELIMITED BY SIZE
+                 WS-STR-T(WS-TLLY-CTR + 4:WS-STR-L - WS-TLLY-CTR - 3)
+                                            DELIMITED BY SIZE
+               INTO WS-TEMP
+                 ON OVERFLOW
+                   SET WS-TRUNC-Y             TO TRUE
+               END-STRING
+             END-IF
+             ADD WS-STR-L -3 WS-SUBS-L    GIVING WS-STR-L
+             MOVE WS-TEMP                 TO WS-STR-T
+           ELSE
+             IF WS-TLLY-CTR = 0
+               IF WS-SUBS-L > 0
                  STRING
-                   WS-SUB-T(1:WS-SUB-L)     DELIMITED BY SIZE
+                   WS-SUBS-T(1:WS-SUBS-L)   DELIMITED BY SIZE
                    WS-STR-T(4:WS-STR-L - 3) DELIMITED BY SIZE
                  INTO WS-TEMP
-                 ADD  WS-STR-L -3 WS-SUB-L  GIVING WS-STR-L
-                 MOVE WS-TEMP               TO WS-STR-T
+                   ON OVERFLOW
+                     SET WS-TRUNC-Y           TO TRUE
+                 END-STRING
+               ELSE
+                 STRING
+                   WS-STR-T(4:WS-STR-L - 3) DELIMITED BY SIZE
+                 INTO WS-TEMP
+                   ON OVERFLOW
+                     SET WS-TRUNC-Y           TO TRUE
+                 END-STRING
                END-IF
+               ADD  WS-STR-L -3 WS-SUBS-L  GIVING WS-STR-L
+               MOVE WS-TEMP               TO WS-STR-T
              END-IF
            END-IF
+
+           IF WS-TRUNC-Y AND WS-STR-L > 400
+               MOVE 400 TO WS-STR-L
+           END-IF
+           .
+
+      *=================================================================
+      *    2365-RECORD-SUBSTITUTION. Appends "@nn=value " to
+      *    WS-AUDIT-SUBS-T for every @NN replaced (or skipped as
+      *    unmapped) while building the current section, for the audit
+      *    log. Stops appending once the 100-byte work area is full
+      *    rather than overflowing it.
+      *=================================================================
+      *    WS-AUDIT-SUBS-L (NOTHING RECORDED YET FOR THIS SECTION) AND
+      *    WS-SUBS-L (AN UNMAPPED @NN, VIA 2390-SKIP-UNMAPPED-VAR) CAN
+      *    EACH BE ZERO - A REFERENCE MODIFICATION OF LENGTH ZERO IS
+      *    ILLEGAL, SO EACH OPERAND IS LEFT OUT OF THE STRING WHENEVER
+      *    ITS LENGTH IS ZERO.
+       2365-RECORD-SUBSTITUTION.
+
+           IF WS-AUDIT-SUBS-L + 6 + WS-SUBS-L <= 100
+               IF WS-AUDIT-SUBS-L > 0
+                   IF WS-SUBS-L > 0
+                       STRING WS-AUDIT-SUBS-T(1:WS-AUDIT-SUBS-L)
+                              '@' WS-PATTERN-IX '='
+                              WS-SUBS-T(1:WS-SUBS-L) ' '
+                           DELIMITED BY SIZE INTO WS-AUDIT-TEMP-T
+                   ELSE
+                       STRING WS-AUDIT-SUBS-T(1:WS-AUDIT-SUBS-L)
+                              '@' WS-PATTERN-IX '=' ' '
+                           DELIMITED BY SIZE INTO WS-AUDIT-TEMP-T
+                   END-IF
+               ELSE
+                   IF WS-SUBS-L > 0
+                       STRING '@' WS-PATTERN-IX '='
+                              WS-SUBS-T(1:WS-SUBS-L) ' '
+                           DELIMITED BY SIZE INTO WS-AUDIT-TEMP-T
+                   ELSE
+                       STRING '@' WS-PATTERN-IX '=' ' '
+                           DELIMITED BY SIZE INTO WS-AUDIT-TEMP-T
+                   END-IF
+               END-IF
+               COMPUTE WS-AUDIT-SUBS-L =
+                       WS-AUDIT-SUBS-L + 6 + WS-SUBS-L
+               MOVE WS-AUDIT-TEMP-T TO WS-AUDIT-SUBS-T
+           ELSE
+      *        THE 100-BYTE WORK AREA IS FULL - REST OF THE @NN LIST
+      *        FOR THIS SECTION WOULD BE LOST WITHOUT A TRACE, SO THE
+      *        FIRST TIME THIS HAPPENS THE TAIL OF WHAT WAS CAPTURED
+      *        IS OVERWRITTEN WITH '...' TO FLAG THE AUDIT RECORD AS
+      *        INCOMPLETE INSTEAD OF LOOKING LIKE THE WHOLE LIST.
+               IF WS-AUDIT-TRUNC-N
+                   SET WS-AUDIT-TRUNC-Y TO TRUE
+                   IF WS-AUDIT-SUBS-L >= 3
+                       MOVE '...' TO
+                           WS-AUDIT-SUBS-T(WS-AUDIT-SUBS-L - 2:3)
+                   END-IF
+               END-IF
+           END-IF
+           .
+
+      *=================================================================
+      *    2390-SKIP-UNMAPPED-VAR. An "@nn" with no matching map entry
+      *    is replaced with nothing (rather than looping on it forever)
+      *    and logged for follow-up.
+      *=================================================================
+       2390-SKIP-UNMAPPED-VAR.
+
+           MOVE 0      TO WS-SUBS-L
+           MOVE SPACES TO WS-SUBS-T
+           .
+
+      *=================================================================
+      *    2400-PROCESS-ONE-ROW. Drives one row identifier through the
+      *    message-building paragraphs and reads the next identifier.
+      *    Added so a whole file of identifiers can be run in a single
+      *    batch pass instead of one record at a time.
+      *=================================================================
+       2400-PROCESS-ONE-ROW.
+
+           ADD 1 TO WS-BATCH-CTR
+           MOVE RID-ROW-IDENTIFIER     TO ROW-IDENTIFIER
+           SET WS-ROW-OK               TO TRUE
+           MOVE 0                      TO WS-CURR-STRING-NUM
+
+           PERFORM 2410-SET-AS-OF-DATE
+           PERFORM 2405-CHECK-BUS-SYNC
+
+           IF WS-ROW-OK
+               PERFORM 2000-GET-EDITABLE-MSG
+           END-IF
+
+           IF WS-ROW-OK
+               PERFORM 2100-EDIT-STRINGS
+           END-IF
+
+           PERFORM 2500-READ-ROWID
+           PERFORM 2600-READ-BUSINESS
+           .
+
+      *=================================================================
+      *    2405-CHECK-BUS-SYNC. BUSINESS-FILE is read in step with
+      *    ROWID-FILE on the assumption the two stay positionally
+      *    aligned - this confirms it for the row about to be built
+      *    instead of trusting read order alone, so a dropped or extra
+      *    record in either file suspends the row instead of quietly
+      *    substituting the wrong customer's data into it.
+      *=================================================================
+       2405-CHECK-BUS-SYNC.
+
+           IF BUS-ROW-IDENTIFIER NOT = ROW-IDENTIFIER
+               MOVE   11                          TO OUT-ERR-COD
+               MOVE 'BUSINESS FILE OUT OF SYNC'   TO OUT-ERR-MSG
+               PERFORM 2050-SUSPEND-ROW
+           END-IF
+           .
+
+      *=================================================================
+      *    2410-SET-AS-OF-DATE. Defaults WS-AS-OF-DATE to today unless
+      *    the current row identifier record carries its own (a reprint
+      *    or scheduled-future-run date), so 2000-GET-EDITABLE-MSG picks
+      *    the table_name version that was effective on that date.
+      *=================================================================
+       2410-SET-AS-OF-DATE.
+
+           IF RID-AS-OF-DATE = SPACES
+               ACCEPT WS-AS-OF-DATE FROM DATE YYYYMMDD
+           ELSE
+               MOVE RID-AS-OF-DATE TO WS-AS-OF-DATE
+           END-IF
+           .
+
+      *=================================================================
+      *    2500-READ-ROWID. Reads the next row identifier from the
+      *    batch input file.
+      *=================================================================
+       2500-READ-ROWID.
+
+           READ ROWID-FILE
+               AT END
+                   SET WS-EOF TO TRUE
+           END-READ
+           .
+
+      *=================================================================
+      *    2600-READ-BUSINESS. Reads the next business/customer data
+      *    record. BUSINESS-FILE runs in step with ROWID-FILE - one
+      *    record per row identifier, in the same order.
+      *=================================================================
+       2600-READ-BUSINESS.
+
+           IF NOT WS-EOF
+               READ BUSINESS-FILE
+                   AT END
+      *            RID-ROW-IDENTIFIER WAS JUST READ BY 2500-READ-ROWID,
+      *            AHEAD OF ROW-IDENTIFIER (WHICH STILL HOLDS THE
+      *            PREVIOUS, ALREADY-PROCESSED ROW UNTIL THE TOP OF THE
+      *            NEXT 2400-PROCESS-ONE-ROW) - MOVE IT ACROSS SO
+      *            3000-END REPORTS THE ROW THAT ACTUALLY LACKS A
+      *            BUSINESS RECORD, NOT THE ONE JUST FINISHED.
+                       MOVE RID-ROW-IDENTIFIER      TO ROW-IDENTIFIER
+                       MOVE   12                    TO OUT-ERR-COD
+                       MOVE 'BUSINESS FILE SHORT'   TO OUT-ERR-MSG
+                       PERFORM 3000-END
+               END-READ
+           END-IF
+           .
+
+      *=================================================================
+      *    4000-LOAD-SUBS-FOR-ROW. Populates WS-SUBTITUTION-TBL for the
+      *    current ROW-IDENTIFIER from WS-FIELD-MAP-TBL and BUS-REC -
+      *    the actual business data - instead of hardcoded literals.
+      *=================================================================
+       4000-LOAD-SUBS-FOR-ROW.
+
+           INITIALIZE WS-REPLACING-VARS
+           MOVE 0 TO WS-SUB-CNT
+
+           PERFORM 4010-LOAD-ONE-MAP-ENTRY
+               VARYING INDX-CO FROM 1 BY 1
+               UNTIL INDX-CO > WS-MAP-TBL-CNT OR WS-ROW-REJECTED
+           .
+
+      *=================================================================
+      *    4010-LOAD-ONE-MAP-ENTRY. If map entry INDX-CO belongs to the
+      *    current row identifier, looks up the business value for the
+      *    field it names and stores it in the next WS-SUBTITUTION-TBL
+      *    slot. FIELD-MAP-FILE allows up to WS-MAP-TBL-MAX (500)
+      *    entries overall, but WS-SUBTITUTION-TBL only holds
+      *    WS-SUB-TBL-MAX (100) per row - a row with more matching map
+      *    entries than that is suspended rather than overflowing the
+      *    table.
+      *=================================================================
+       4010-LOAD-ONE-MAP-ENTRY.
+
+           IF WS-MAP-ROW-IDENTIFIER(INDX-CO) = ROW-IDENTIFIER
+               IF WS-SUB-CNT >= WS-SUB-TBL-MAX
+                   MOVE   13                          TO OUT-ERR-COD
+                   MOVE 'SUBSTITUTION TABLE FULL'     TO OUT-ERR-MSG
+                   PERFORM 2050-SUSPEND-ROW
+               ELSE
+                   ADD 1                            TO WS-SUB-CNT
+                   MOVE WS-MAP-SUB-IX(INDX-CO)      TO WS-SUB-IX(WS-SUB-CNT)
+                   PERFORM 4100-LOOKUP-BUS-VALUE
+                   MOVE WS-BUS-VALUE                TO WS-SUB-T(WS-SUB-CNT)
+                   MOVE WS-BUS-VALUE-LEN            TO WS-SUB-L(WS-SUB-CNT)
+               END-IF
+           END-IF
+           .
+
+      *=================================================================
+      *    4100-LOOKUP-BUS-VALUE. Moves the BUS-REC field named by the
+      *    current map entry into WS-BUS-VALUE. Add a WHEN here for
+      *    each new business field a template may need.
+      *=================================================================
+       4100-LOOKUP-BUS-VALUE.
+
+           MOVE SPACES TO WS-BUS-VALUE
+           EVALUATE WS-MAP-FIELD-NAME(INDX-CO)
+             WHEN 'CUST-NAME'
+                 MOVE BUS-CUST-NAME        TO WS-BUS-VALUE
+             WHEN 'ACCOUNT-NUM'
+                 MOVE BUS-ACCOUNT-NUM      TO WS-BUS-VALUE
+             WHEN 'BALANCE'
+                 MOVE BUS-BALANCE          TO WS-BUS-BALANCE-ED
+                 MOVE WS-BUS-BALANCE-ED    TO WS-BUS-VALUE
+             WHEN 'DUE-DATE'
+                 MOVE BUS-DUE-DATE         TO WS-BUS-VALUE
+             WHEN 'LEGAL-TEXT'
+                 MOVE BUS-LEGAL-TEXT       TO WS-BUS-VALUE
+             WHEN OTHER
+                 CONTINUE
+           END-EVALUATE
+
+           PERFORM 4150-CALC-FIELD-LEN
+           .
+
+      *=================================================================
+      *    4150-CALC-FIELD-LEN. Trims trailing spaces off WS-BUS-VALUE
+      *    and returns its length in WS-BUS-VALUE-LEN.
+      *=================================================================
+       4150-CALC-FIELD-LEN.
+
+           MOVE 50 TO WS-BUS-VALUE-LEN
+
+           PERFORM 4160-TRIM-ONE-CHAR
+               VARYING WS-BUS-VALUE-LEN FROM 50 BY -1
+               UNTIL WS-BUS-VALUE-LEN = 0
+                  OR WS-BUS-VALUE(WS-BUS-VALUE-LEN:1) NOT = SPACE
+           .
+
+      *=================================================================
+      *    4160-TRIM-ONE-CHAR. No work of its own - exists only so the
+      *    PERFORM VARYING above has a paragraph to iterate.
+      *=================================================================
+       4160-TRIM-ONE-CHAR.
+
+           CONTINUE
+           .
+
+      *=================================================================
+      *    4200-LOAD-FIELD-MAP-TBL. Loads FIELD-MAP-FILE into
+      *    WS-FIELD-MAP-TBL once at startup. Swapping the contents of
+      *    this file is all it takes to reuse 2200-BUILD-SRT/2300-
+      *    REPLACE-VARS for a different business flow.
+      *=================================================================
+       4200-LOAD-FIELD-MAP-TBL.
+
+           OPEN INPUT FIELD-MAP-FILE
+           MOVE 0 TO WS-MAP-TBL-CNT
+
+           PERFORM 4210-READ-MAP-REC
+
+           PERFORM 4220-STORE-MAP-REC
+               UNTIL WS-MAP-EOF
+
+           CLOSE FIELD-MAP-FILE
+           .
+
+      *=================================================================
+      *    4210-READ-MAP-REC. Reads the next field-map record.
+      *=================================================================
+       4210-READ-MAP-REC.
+
+           READ FIELD-MAP-FILE
+               AT END
+                   SET WS-MAP-EOF TO TRUE
+           END-READ
+           .
+
+      *=================================================================
+      *    4220-STORE-MAP-REC. Stores the field-map record just read
+      *    into WS-FIELD-MAP-TBL and reads the next one. FIELD-MAP-FILE
+      *    is trusted to fit within WS-MAP-TBL-MAX entries - a file that
+      *    doesn't is a setup error the run cannot recover from, so it
+      *    abends here rather than silently overflowing the table.
+      *=================================================================
+       4220-STORE-MAP-REC.
+
+           IF WS-MAP-TBL-CNT >= WS-MAP-TBL-MAX
+               MOVE    8                        TO OUT-ERR-COD
+               MOVE 'FIELD MAP TABLE FULL'      TO OUT-ERR-MSG
+               PERFORM 3000-END
+           END-IF
+
+           ADD 1 TO WS-MAP-TBL-CNT
+           MOVE MAP-ROW-IDENTIFIER
+               TO WS-MAP-ROW-IDENTIFIER(WS-MAP-TBL-CNT)
+           MOVE MAP-SUB-IX
+               TO WS-MAP-SUB-IX(WS-MAP-TBL-CNT)
+           MOVE MAP-FIELD-NAME
+               TO WS-MAP-FIELD-NAME(WS-MAP-TBL-CNT)
+
+           PERFORM 4210-READ-MAP-REC
+           .
+
+      *=================================================================
+      *    3000-END. Fatal error handling - an unexpected SQLCODE means
+      *    the run cannot reliably continue, so the batch is stopped.
+      *=================================================================
+       3000-END.
+
+           DISPLAY 'PARMSTR ABEND - ' OUT-ERR-COD ' ' OUT-ERR-MSG
+
+           MOVE ROW-IDENTIFIER        TO AUD-ROW-IDENTIFIER
+           MOVE 'FATAL'                TO AUD-EVENT-TYP
+           MOVE WS-CURR-STRING-NUM    TO AUD-STRING-NUM
+           MOVE SQLCODE               TO AUD-SQLCODE
+           MOVE SPACES                TO AUD-SUBS-APPLIED
+           MOVE SPACES                TO AUD-DETAIL
+           MOVE OUT-ERR-MSG           TO AUD-DETAIL(1:40)
+           PERFORM 7000-STAMP-TIMESTAMP
+           MOVE WS-TIMESTAMP-OUT      TO AUD-TIMESTAMP
+           WRITE AUD-REC
+
+           CLOSE ROWID-FILE
+           CLOSE BUSINESS-FILE
+           CLOSE SUSPENSE-FILE
+           CLOSE DELIVERY-FILE
+           CLOSE AUDIT-FILE
+           STOP RUN
+           .
+
+      *=================================================================
+      *    9999-TERMINATE. Closes the batch files and reports how many
+      *    row identifiers were processed.
+      *=================================================================
+       9999-TERMINATE.
+
+           CLOSE ROWID-FILE
+           CLOSE BUSINESS-FILE
+           CLOSE SUSPENSE-FILE
+           CLOSE DELIVERY-FILE
+           CLOSE AUDIT-FILE
+           DISPLAY 'PARMSTR - ROWS PROCESSED: ' WS-BATCH-CTR
            .
